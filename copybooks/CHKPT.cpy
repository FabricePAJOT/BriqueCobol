@@ -0,0 +1,10 @@
+      *****************************************************************
+      * CHECKPOINT-RECORD layout - IF-Batch's last-processed position
+      * in the name extract, so a restart run can skip ahead instead
+      * of reprocessing the whole file.
+      *****************************************************************
+       01 CHECKPOINT-RECORD.
+          05 CK-RUN-DATE            PIC 9(8).
+          05 CK-LAST-RECORD-NUM     PIC 9(6).
+          05 CK-RECORDS-ACCEPTED    PIC 9(6).
+          05 CK-RECORDS-REJECTED    PIC 9(6).
