@@ -0,0 +1,79 @@
+      * Reads VISITOR-LOG and prints a daily usage summary - total
+      * greetings, corrected vs already-uppercase counts, by hour.
+	IDENTIFICATION DIVISION.
+	AUTHOR. F.PAJOT.
+	PROGRAM-ID. visitor-summary.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	SELECT OPTIONAL VISITOR-LOG-FILE ASSIGN TO "VISITOR.LOG"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-VISLOG-STATUS.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD VISITOR-LOG-FILE.
+	COPY VISLOG.
+
+	WORKING-STORAGE SECTION.
+	01 WS-EOF-FLAG PIC X(1) VALUE 'N'.
+		88 WS-END-OF-FILE VALUE 'Y'.
+	01 WS-VISLOG-STATUS PIC X(2).
+		88 WS-VISLOG-FOUND VALUE '00'.
+		88 WS-VISLOG-NOT-FOUND VALUE '05'.
+	01 WS-TODAY-DATE PIC 9(8).
+	01 WS-TOTAL-GREETINGS PIC 9(6) VALUE ZERO.
+	01 WS-TOTAL-CORRECTED PIC 9(6) VALUE ZERO.
+	01 WS-TOTAL-ALREADY-OK PIC 9(6) VALUE ZERO.
+	01 WS-HOUR-INDEX PIC 9(2).
+	01 WS-HOUR-OF-DAY PIC 9(2).
+	01 WS-HOURLY-COUNTS.
+		05 WS-HOUR-COUNT OCCURS 24 TIMES PIC 9(6) VALUE ZERO.
+
+	PROCEDURE DIVISION.
+	MAIN-LOGIC.
+	ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+	OPEN INPUT VISITOR-LOG-FILE
+	IF WS-VISLOG-NOT-FOUND
+		DISPLAY "No visitors yet - VISITOR.LOG does not exist"
+	ELSE
+		PERFORM UNTIL WS-END-OF-FILE
+			READ VISITOR-LOG-FILE
+				AT END MOVE 'Y' TO WS-EOF-FLAG
+				NOT AT END PERFORM 2000-TALLY-RECORD
+			END-READ
+		END-PERFORM
+		CLOSE VISITOR-LOG-FILE
+	END-IF
+	PERFORM 3000-PRINT-SUMMARY
+	STOP RUN.
+
+	2000-TALLY-RECORD.
+	IF VL-DATE = WS-TODAY-DATE
+		ADD 1 TO WS-TOTAL-GREETINGS
+		IF VL-WAS-CORRECTED
+			ADD 1 TO WS-TOTAL-CORRECTED
+		ELSE
+			ADD 1 TO WS-TOTAL-ALREADY-OK
+		END-IF
+		COMPUTE WS-HOUR-INDEX =
+			FUNCTION INTEGER (VL-TIME / 10000) + 1
+		ADD 1 TO WS-HOUR-COUNT (WS-HOUR-INDEX)
+	END-IF.
+
+	3000-PRINT-SUMMARY.
+	DISPLAY "===== Daily Visitor Terminal Usage Summary ====="
+	DISPLAY "Date: " WS-TODAY-DATE
+	DISPLAY "Total greetings issued : " WS-TOTAL-GREETINGS
+	DISPLAY "Needed lower-to-upper fix : " WS-TOTAL-CORRECTED
+	DISPLAY "Already correct case : " WS-TOTAL-ALREADY-OK
+	DISPLAY "--- Breakdown by hour ---"
+	PERFORM VARYING WS-HOUR-INDEX FROM 1 BY 1
+		UNTIL WS-HOUR-INDEX > 24
+		IF WS-HOUR-COUNT (WS-HOUR-INDEX) > ZERO
+			COMPUTE WS-HOUR-OF-DAY = WS-HOUR-INDEX - 1
+			DISPLAY "Hour " WS-HOUR-OF-DAY ": "
+				WS-HOUR-COUNT (WS-HOUR-INDEX)
+		END-IF
+	END-PERFORM.
