@@ -0,0 +1,10 @@
+      *****************************************************************
+      * CONTROL-RECORD layout - one record per program run, appended
+      * to the shared control file for month-end reconciliation.
+      *****************************************************************
+       01 CONTROL-RECORD.
+          05 CT-PROGRAM-ID          PIC X(8).
+          05 CT-RUN-DATE            PIC 9(8).
+          05 CT-RUN-TIME            PIC 9(6).
+          05 CT-RUN-COUNT           PIC 9(6).
+          05 CT-RECORDS-PROCESSED   PIC 9(6).
