@@ -0,0 +1,13 @@
+      *****************************************************************
+      * VISITOR-LOG record layout - shared by IF-Example, IF-Batch
+      * and Visitor-Summary.
+      *****************************************************************
+       01 VISITOR-LOG-RECORD.
+          05 VL-NAME               PIC X(20).
+          05 VL-DATE                PIC 9(8).
+          05 VL-TIME                PIC 9(6).
+          05 VL-CORRECTED-FLAG      PIC X(1).
+             88 VL-WAS-CORRECTED    VALUE 'Y'.
+             88 VL-NOT-CORRECTED    VALUE 'N'.
+          05 VL-OPERATOR-ID          PIC X(8).
+          05 VL-TERMINAL-ID          PIC X(8).
