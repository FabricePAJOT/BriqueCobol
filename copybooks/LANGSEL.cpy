@@ -0,0 +1,8 @@
+      *****************************************************************
+      * Language-selection flag, shared by every program that greets
+      * or prints messages in EN/FR. Populated from the APPLANG
+      * environment variable, falling back to an operator prompt.
+      *****************************************************************
+       01 WS-LANGUAGE-CODE           PIC X(2) VALUE 'EN'.
+          88 WS-LANG-ENGLISH         VALUE 'EN'.
+          88 WS-LANG-FRENCH          VALUE 'FR'.
