@@ -0,0 +1,7 @@
+      *****************************************************************
+      * BADGE-PRINT-RECORD layout - fixed-width banner line sent to
+      * the badge printer by PreDefMsg.
+      *****************************************************************
+       01 BADGE-PRINT-RECORD.
+          05 BP-LINE                PIC X(54).
+          05 BP-STAMP-LINE           PIC X(30).
