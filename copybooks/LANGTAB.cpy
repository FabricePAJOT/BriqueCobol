@@ -0,0 +1,13 @@
+      *****************************************************************
+      * Parallel French/English prompt text for the if-example
+      * greeting, keyed off WS-LANGUAGE-CODE (see LANGSEL.cpy).
+      *****************************************************************
+       01 LANGUAGE-PROMPT-TABLE.
+          05 LP-PROMPT-EN            PIC X(40)
+             VALUE 'Please enter your name in upper-case: '.
+          05 LP-CORRECTED-EN         PIC X(20) VALUE 'Fixed it, '.
+          05 LP-GREETING-EN          PIC X(10) VALUE 'Hello, '.
+          05 LP-PROMPT-FR            PIC X(40)
+             VALUE 'Entrez votre nom en majuscules: '.
+          05 LP-CORRECTED-FR         PIC X(20) VALUE 'Corrige, '.
+          05 LP-GREETING-FR          PIC X(10) VALUE 'Salut, '.
