@@ -0,0 +1,15 @@
+      *****************************************************************
+      * EXCEPTION-REPORT record layout - rejected UserInput values
+      * from IF-Example's validation paragraph.
+      *****************************************************************
+       01 REJECT-RECORD.
+          05 RJ-INPUT               PIC X(20).
+          05 RJ-DATE                PIC 9(8).
+          05 RJ-TIME                PIC 9(6).
+          05 RJ-REASON-CODE         PIC X(2).
+             88 RJ-REASON-BLANK     VALUE 'BL'.
+             88 RJ-REASON-NONALPHA  VALUE 'NA'.
+             88 RJ-REASON-MIXEDCASE VALUE 'MC'.
+          05 RJ-REASON-TEXT         PIC X(30).
+          05 RJ-OPERATOR-ID         PIC X(8).
+          05 RJ-TERMINAL-ID         PIC X(8).
