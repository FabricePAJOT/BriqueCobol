@@ -0,0 +1,10 @@
+      *****************************************************************
+      * BATCH-OUTPUT-RECORD layout - one per name read from the
+      * nightly extract, produced by IF-Batch for the badge print run.
+      *****************************************************************
+       01 BATCH-OUTPUT-RECORD.
+          05 BO-NAME                PIC X(20).
+          05 BO-CORRECTED-FLAG      PIC X(1).
+          05 BO-STATUS              PIC X(1).
+             88 BO-ACCEPTED         VALUE 'A'.
+             88 BO-REJECTED         VALUE 'R'.
