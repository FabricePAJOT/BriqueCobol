@@ -0,0 +1,13 @@
+      *****************************************************************
+      * MESSAGE-MASTER record layout - keyed by message code plus
+      * language, so the same code can carry an EN and an FR text.
+      * Shared by PreDefMsg (reader) and MsgMaint (maintenance).
+      *****************************************************************
+       01 MESSAGE-MASTER-RECORD.
+          05 MM-MSG-KEY.
+             10 MM-MSG-CODE         PIC X(6).
+             10 MM-LANGUAGE         PIC X(2).
+          05 MM-MSG-TEXT            PIC X(18).
+          05 MM-STATUS              PIC X(1).
+             88 MM-ACTIVE           VALUE 'A'.
+             88 MM-RETIRED          VALUE 'R'.
