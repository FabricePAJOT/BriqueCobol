@@ -0,0 +1,95 @@
+      * Maintains the MESSAGE-MASTER file used by PreDefMsg -
+      * add, update or retire a message code without a recompile.
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. MsgMaint.
+	AUTHOR. F.PAJOT.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	SELECT MESSAGE-MASTER-FILE ASSIGN TO "MSGMAST.DAT"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS MM-MSG-KEY
+		FILE STATUS IS WS-MSGMAST-STATUS.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD MESSAGE-MASTER-FILE.
+	COPY MSGMAST.
+
+	WORKING-STORAGE SECTION.
+	01 WS-MSGMAST-STATUS PIC X(2).
+	01 WS-FUNCTION PIC X(1).
+		88 WS-FN-ADD VALUE 'A'.
+		88 WS-FN-UPDATE VALUE 'U'.
+		88 WS-FN-RETIRE VALUE 'R'.
+		88 WS-FN-QUIT VALUE 'Q'.
+	01 WS-MORE-WORK PIC X(1) VALUE 'Y'.
+		88 WS-DONE VALUE 'N'.
+
+	PROCEDURE DIVISION.
+	MAIN-LOGIC.
+	OPEN I-O MESSAGE-MASTER-FILE
+	IF WS-MSGMAST-STATUS = '35'
+		CLOSE MESSAGE-MASTER-FILE
+		OPEN OUTPUT MESSAGE-MASTER-FILE
+		CLOSE MESSAGE-MASTER-FILE
+		OPEN I-O MESSAGE-MASTER-FILE
+	END-IF
+	PERFORM UNTIL WS-DONE
+		PERFORM 1000-PROMPT-FUNCTION
+		EVALUATE TRUE
+		WHEN WS-FN-ADD PERFORM 2000-ADD-MESSAGE
+		WHEN WS-FN-UPDATE PERFORM 3000-UPDATE-MESSAGE
+		WHEN WS-FN-RETIRE PERFORM 4000-RETIRE-MESSAGE
+		WHEN WS-FN-QUIT MOVE 'N' TO WS-MORE-WORK
+		WHEN OTHER DISPLAY "Invalid function code"
+	END-EVALUATE
+	END-PERFORM
+	CLOSE MESSAGE-MASTER-FILE
+	STOP RUN.
+
+	1000-PROMPT-FUNCTION.
+	DISPLAY "Function (A)dd, (U)pdate, (R)etire, (Q)uit: "
+	ACCEPT WS-FUNCTION.
+
+	2000-ADD-MESSAGE.
+	DISPLAY "Message code (6 chars): "
+	ACCEPT MM-MSG-CODE
+	DISPLAY "Language - EN or FR: "
+	ACCEPT MM-LANGUAGE
+	DISPLAY "Message text (18 chars): "
+	ACCEPT MM-MSG-TEXT
+	MOVE 'A' TO MM-STATUS
+	WRITE MESSAGE-MASTER-RECORD
+		INVALID KEY DISPLAY "Code/language already exists"
+		NOT INVALID KEY DISPLAY "Message added"
+	END-WRITE.
+
+	3000-UPDATE-MESSAGE.
+	DISPLAY "Message code to update (6 chars): "
+	ACCEPT MM-MSG-CODE
+	DISPLAY "Language - EN or FR: "
+	ACCEPT MM-LANGUAGE
+	READ MESSAGE-MASTER-FILE
+		INVALID KEY DISPLAY "Message code not found"
+		NOT INVALID KEY
+			DISPLAY "New message text (18 chars): "
+			ACCEPT MM-MSG-TEXT
+			REWRITE MESSAGE-MASTER-RECORD
+			DISPLAY "Message updated"
+	END-READ.
+
+	4000-RETIRE-MESSAGE.
+	DISPLAY "Message code to retire (6 chars): "
+	ACCEPT MM-MSG-CODE
+	DISPLAY "Language - EN or FR: "
+	ACCEPT MM-LANGUAGE
+	READ MESSAGE-MASTER-FILE
+		INVALID KEY DISPLAY "Message code not found"
+		NOT INVALID KEY
+			MOVE 'R' TO MM-STATUS
+			REWRITE MESSAGE-MASTER-RECORD
+			DISPLAY "Message retired"
+	END-READ.
