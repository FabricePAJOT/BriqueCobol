@@ -0,0 +1,288 @@
+      * Batch entry point for if-example - processes a nightly extract
+      * of names instead of one ACCEPT at a time from the console.
+	IDENTIFICATION DIVISION.
+	AUTHOR. F.PAJOT.
+	PROGRAM-ID. if-batch.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	SELECT NAME-EXTRACT-FILE ASSIGN TO "NAMEXTR.DAT"
+		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT OPTIONAL BATCH-OUTPUT-FILE ASSIGN TO "BATCHOUT.DAT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-BATCHOUT-STATUS.
+	SELECT OPTIONAL VISITOR-LOG-FILE ASSIGN TO "VISITOR.LOG"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-VISLOG-STATUS.
+	SELECT OPTIONAL EXCEPTION-REPORT-FILE ASSIGN TO "REJECTS.RPT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-REJLOG-STATUS.
+	SELECT OPTIONAL CONTROL-FILE ASSIGN TO "CONTROL.DAT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-CTLFILE-STATUS.
+	SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD NAME-EXTRACT-FILE.
+	COPY NAMEREC.
+	FD BATCH-OUTPUT-FILE.
+	COPY BATCHOUT.
+	FD VISITOR-LOG-FILE.
+	COPY VISLOG.
+	FD EXCEPTION-REPORT-FILE.
+	COPY REJLOG.
+	FD CONTROL-FILE.
+	COPY CTLFILE.
+	FD CHECKPOINT-FILE.
+	COPY CHKPT.
+
+	WORKING-STORAGE SECTION.
+	01 UserInput PIC X(20).
+	01 WS-CORRECTED-FLAG PIC X(1) VALUE 'N'.
+	01 WS-TODAY-DATE PIC 9(8).
+	01 WS-FULL-TIME PIC 9(8).
+	01 WS-NOW-TIME PIC 9(6).
+	01 WS-BATCHOUT-STATUS PIC X(2).
+		88 WS-BATCHOUT-OPEN-OK VALUE '00' '05'.
+	01 WS-VISLOG-STATUS PIC X(2).
+		88 WS-VISLOG-OPEN-OK VALUE '00' '05'.
+	01 WS-REJLOG-STATUS PIC X(2).
+		88 WS-REJLOG-OPEN-OK VALUE '00' '05'.
+	01 WS-CTLFILE-STATUS PIC X(2).
+		88 WS-CTLFILE-OPEN-OK VALUE '00' '05'.
+	01 WS-VALID-FLAG PIC X(1) VALUE 'Y'.
+		88 WS-INPUT-VALID VALUE 'Y'.
+		88 WS-INPUT-REJECTED VALUE 'N'.
+	01 WS-REJECT-REASON-CODE PIC X(2).
+	01 WS-REJECT-REASON-TEXT PIC X(30).
+	01 WS-EOF-FLAG PIC X(1) VALUE 'N'.
+		88 WS-END-OF-FILE VALUE 'Y'.
+	01 WS-RECORDS-READ PIC 9(6) VALUE ZERO.
+	01 WS-RECORDS-ACCEPTED PIC 9(6) VALUE ZERO.
+	01 WS-RECORDS-REJECTED PIC 9(6) VALUE ZERO.
+	01 WS-RESTART-MODE PIC X(1) VALUE 'N'.
+		88 WS-RESTART-REQUESTED VALUE 'Y'.
+	01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 25.
+	01 WS-RESTART-COUNT PIC 9(6) VALUE ZERO.
+	01 WS-SKIP-COUNT PIC 9(6) VALUE ZERO.
+	01 WS-CHECKPOINT-STATUS PIC X(2) VALUE '00'.
+	COPY OPTERM.
+
+	PROCEDURE DIVISION.
+	MAIN-LOGIC.
+	ACCEPT WS-RESTART-MODE FROM ENVIRONMENT "RESTART"
+	PERFORM 1300-CAPTURE-OPERATOR
+	OPEN INPUT NAME-EXTRACT-FILE
+	IF WS-RESTART-REQUESTED
+		OPEN EXTEND BATCH-OUTPUT-FILE
+	ELSE
+		OPEN OUTPUT BATCH-OUTPUT-FILE
+	END-IF
+	IF NOT WS-BATCHOUT-OPEN-OK
+		DISPLAY "BATCH-OUTPUT-FILE open failed, status "
+			WS-BATCHOUT-STATUS ", batch output not written"
+	END-IF
+	OPEN EXTEND VISITOR-LOG-FILE
+	IF NOT WS-VISLOG-OPEN-OK
+		DISPLAY "VISITOR-LOG-FILE open failed, status "
+			WS-VISLOG-STATUS ", visitor logging disabled"
+	END-IF
+	OPEN EXTEND EXCEPTION-REPORT-FILE
+	IF NOT WS-REJLOG-OPEN-OK
+		DISPLAY "EXCEPTION-REPORT-FILE open failed, status "
+			WS-REJLOG-STATUS ", rejection logging disabled"
+	END-IF
+	PERFORM 1100-CHECK-RESTART
+	PERFORM UNTIL WS-END-OF-FILE
+		READ NAME-EXTRACT-FILE INTO UserInput
+			AT END MOVE 'Y' TO WS-EOF-FLAG
+			NOT AT END
+				ADD 1 TO WS-RECORDS-READ
+				PERFORM 2000-PROCESS-ONE-NAME
+				IF FUNCTION MOD (WS-RECORDS-READ
+					WS-CHECKPOINT-INTERVAL) = 0
+					PERFORM 8000-WRITE-CHECKPOINT
+				END-IF
+		END-READ
+	END-PERFORM
+	CLOSE NAME-EXTRACT-FILE
+	CLOSE BATCH-OUTPUT-FILE
+	CLOSE VISITOR-LOG-FILE
+	CLOSE EXCEPTION-REPORT-FILE
+	PERFORM 8500-CLEAR-CHECKPOINT
+	DISPLAY "Batch run complete - read " WS-RECORDS-READ
+	DISPLAY "Accepted: " WS-RECORDS-ACCEPTED
+		" Rejected: " WS-RECORDS-REJECTED
+	PERFORM 9000-WRITE-CONTROL-RECORD
+	STOP RUN.
+
+	1100-CHECK-RESTART.
+	IF NOT WS-RESTART-REQUESTED
+		EXIT PARAGRAPH
+	END-IF
+	ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+	OPEN INPUT CHECKPOINT-FILE
+	IF WS-CHECKPOINT-STATUS NOT = '00' AND
+			WS-CHECKPOINT-STATUS NOT = '05'
+		DISPLAY "Checkpoint file I/O error, status "
+			WS-CHECKPOINT-STATUS ", starting from record 0"
+		MOVE ZERO TO WS-RESTART-COUNT
+		MOVE ZERO TO WS-RECORDS-ACCEPTED
+		MOVE ZERO TO WS-RECORDS-REJECTED
+	ELSE
+		READ CHECKPOINT-FILE
+			AT END
+				MOVE ZERO TO WS-RESTART-COUNT
+				MOVE ZERO TO WS-RECORDS-ACCEPTED
+				MOVE ZERO TO WS-RECORDS-REJECTED
+			NOT AT END
+				IF CK-RUN-DATE = WS-TODAY-DATE
+					PERFORM 1150-RESTORE-CHECKPOINT
+				ELSE
+					PERFORM 1160-STALE-CHECKPOINT
+				END-IF
+		END-READ
+	END-IF
+	CLOSE CHECKPOINT-FILE
+	PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+		UNTIL WS-SKIP-COUNT > WS-RESTART-COUNT
+		OR WS-END-OF-FILE
+		READ NAME-EXTRACT-FILE INTO UserInput
+			AT END MOVE 'Y' TO WS-EOF-FLAG
+		END-READ
+	END-PERFORM
+	MOVE WS-RESTART-COUNT TO WS-RECORDS-READ
+	DISPLAY "Restarting after record " WS-RESTART-COUNT.
+
+	1150-RESTORE-CHECKPOINT.
+	MOVE CK-LAST-RECORD-NUM TO WS-RESTART-COUNT
+	MOVE CK-RECORDS-ACCEPTED TO WS-RECORDS-ACCEPTED
+	MOVE CK-RECORDS-REJECTED TO WS-RECORDS-REJECTED.
+
+	1160-STALE-CHECKPOINT.
+	DISPLAY "Checkpoint is from a different run date - ignoring it"
+	MOVE ZERO TO WS-RESTART-COUNT
+	MOVE ZERO TO WS-RECORDS-ACCEPTED
+	MOVE ZERO TO WS-RECORDS-REJECTED.
+
+	1300-CAPTURE-OPERATOR.
+	ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "OPERATOR_ID"
+	IF WS-OPERATOR-ID = SPACES
+		ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+	END-IF
+	IF WS-OPERATOR-ID = SPACES
+		MOVE "UNKNOWN" TO WS-OPERATOR-ID
+	END-IF
+	ACCEPT WS-TERMINAL-ID FROM ENVIRONMENT "TERMINAL_ID"
+	IF WS-TERMINAL-ID = SPACES
+		ACCEPT WS-TERMINAL-ID FROM ENVIRONMENT "HOSTNAME"
+	END-IF
+	IF WS-TERMINAL-ID = SPACES
+		MOVE "TERM0001" TO WS-TERMINAL-ID
+	END-IF.
+
+	8500-CLEAR-CHECKPOINT.
+	DELETE FILE CHECKPOINT-FILE.
+
+	8000-WRITE-CHECKPOINT.
+	ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+	OPEN OUTPUT CHECKPOINT-FILE
+	MOVE WS-TODAY-DATE TO CK-RUN-DATE
+	MOVE WS-RECORDS-READ TO CK-LAST-RECORD-NUM
+	MOVE WS-RECORDS-ACCEPTED TO CK-RECORDS-ACCEPTED
+	MOVE WS-RECORDS-REJECTED TO CK-RECORDS-REJECTED
+	WRITE CHECKPOINT-RECORD
+	CLOSE CHECKPOINT-FILE.
+
+	2000-PROCESS-ONE-NAME.
+	MOVE 'N' TO WS-CORRECTED-FLAG
+	PERFORM 1500-VALIDATE-INPUT
+	IF WS-INPUT-VALID
+	AND UserInput IS ALPHABETIC-LOWER
+		MOVE FUNCTION UPPER-CASE (UserInput) TO UserInput
+		MOVE 'Y' TO WS-CORRECTED-FLAG
+	END-IF
+	IF WS-INPUT-VALID
+		ADD 1 TO WS-RECORDS-ACCEPTED
+		PERFORM 3000-WRITE-BATCH-OUTPUT
+		PERFORM 1000-LOG-VISITOR
+	ELSE
+		ADD 1 TO WS-RECORDS-REJECTED
+		PERFORM 3000-WRITE-BATCH-OUTPUT
+		PERFORM 1600-LOG-REJECT
+	END-IF.
+
+	1500-VALIDATE-INPUT.
+	MOVE 'Y' TO WS-VALID-FLAG
+	IF UserInput = SPACES
+		MOVE 'N' TO WS-VALID-FLAG
+		MOVE 'BL' TO WS-REJECT-REASON-CODE
+		MOVE 'Blank input' TO WS-REJECT-REASON-TEXT
+	ELSE IF UserInput IS NOT ALPHABETIC
+		MOVE 'N' TO WS-VALID-FLAG
+		MOVE 'NA' TO WS-REJECT-REASON-CODE
+		MOVE 'Non-alphabetic input' TO WS-REJECT-REASON-TEXT
+	END-IF.
+
+	3000-WRITE-BATCH-OUTPUT.
+	IF WS-BATCHOUT-OPEN-OK
+		MOVE UserInput TO BO-NAME
+		MOVE WS-CORRECTED-FLAG TO BO-CORRECTED-FLAG
+		IF WS-INPUT-VALID
+			MOVE 'A' TO BO-STATUS
+		ELSE
+			MOVE 'R' TO BO-STATUS
+		END-IF
+		WRITE BATCH-OUTPUT-RECORD
+	END-IF.
+
+	1000-LOG-VISITOR.
+	IF WS-VISLOG-OPEN-OK
+		ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+		ACCEPT WS-FULL-TIME FROM TIME
+		MOVE WS-FULL-TIME(1:6) TO WS-NOW-TIME
+		MOVE UserInput TO VL-NAME
+		MOVE WS-TODAY-DATE TO VL-DATE
+		MOVE WS-NOW-TIME TO VL-TIME
+		MOVE WS-CORRECTED-FLAG TO VL-CORRECTED-FLAG
+		MOVE WS-OPERATOR-ID TO VL-OPERATOR-ID
+		MOVE WS-TERMINAL-ID TO VL-TERMINAL-ID
+		WRITE VISITOR-LOG-RECORD
+	END-IF.
+
+	1600-LOG-REJECT.
+	IF WS-REJLOG-OPEN-OK
+		ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+		ACCEPT WS-FULL-TIME FROM TIME
+		MOVE WS-FULL-TIME(1:6) TO WS-NOW-TIME
+		MOVE UserInput TO RJ-INPUT
+		MOVE WS-TODAY-DATE TO RJ-DATE
+		MOVE WS-NOW-TIME TO RJ-TIME
+		MOVE WS-REJECT-REASON-CODE TO RJ-REASON-CODE
+		MOVE WS-REJECT-REASON-TEXT TO RJ-REASON-TEXT
+		MOVE WS-OPERATOR-ID TO RJ-OPERATOR-ID
+		MOVE WS-TERMINAL-ID TO RJ-TERMINAL-ID
+		WRITE REJECT-RECORD
+	END-IF.
+
+	9000-WRITE-CONTROL-RECORD.
+	ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+	ACCEPT WS-FULL-TIME FROM TIME.
+	MOVE WS-FULL-TIME(1:6) TO WS-NOW-TIME.
+	OPEN EXTEND CONTROL-FILE
+	IF WS-CTLFILE-OPEN-OK
+		MOVE 'IFBATCH ' TO CT-PROGRAM-ID
+		MOVE WS-TODAY-DATE TO CT-RUN-DATE
+		MOVE WS-NOW-TIME TO CT-RUN-TIME
+		MOVE 1 TO CT-RUN-COUNT
+		MOVE WS-RECORDS-ACCEPTED TO CT-RECORDS-PROCESSED
+		WRITE CONTROL-RECORD
+	ELSE
+		DISPLAY "CONTROL-FILE open failed, status "
+			WS-CTLFILE-STATUS ", control record not written"
+	END-IF
+	CLOSE CONTROL-FILE.
