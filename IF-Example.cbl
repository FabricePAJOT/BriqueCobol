@@ -2,17 +2,179 @@
 	AUTHOR. F.PAJOT.
 	PROGRAM-ID. if-example.
 
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	SELECT OPTIONAL VISITOR-LOG-FILE ASSIGN TO "VISITOR.LOG"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-VISLOG-STATUS.
+	SELECT OPTIONAL EXCEPTION-REPORT-FILE ASSIGN TO "REJECTS.RPT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-REJLOG-STATUS.
+	SELECT OPTIONAL CONTROL-FILE ASSIGN TO "CONTROL.DAT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-CTLFILE-STATUS.
+
 	DATA DIVISION.
+	FILE SECTION.
+	FD VISITOR-LOG-FILE.
+	COPY VISLOG.
+	FD EXCEPTION-REPORT-FILE.
+	COPY REJLOG.
+	FD CONTROL-FILE.
+	COPY CTLFILE.
+
 	WORKING-STORAGE SECTION.
 	01 UserInput PIC X(20).
+	01 WS-CORRECTED-FLAG PIC X(1) VALUE 'N'.
+	01 WS-TODAY-DATE PIC 9(8).
+	01 WS-FULL-TIME PIC 9(8).
+	01 WS-NOW-TIME PIC 9(6).
+	01 WS-VALID-FLAG PIC X(1) VALUE 'Y'.
+		88 WS-INPUT-VALID VALUE 'Y'.
+		88 WS-INPUT-REJECTED VALUE 'N'.
+	01 WS-REJECT-REASON-CODE PIC X(2).
+	01 WS-REJECT-REASON-TEXT PIC X(30).
+	01 WS-GREETINGS-ISSUED PIC 9(6) VALUE ZERO.
+	01 WS-VISLOG-STATUS PIC X(2).
+		88 WS-VISLOG-OPEN-OK VALUE '00' '05'.
+	01 WS-REJLOG-STATUS PIC X(2).
+		88 WS-REJLOG-OPEN-OK VALUE '00' '05'.
+	01 WS-CTLFILE-STATUS PIC X(2).
+		88 WS-CTLFILE-OPEN-OK VALUE '00' '05'.
+	COPY LANGSEL.
+	COPY LANGTAB.
+	COPY OPTERM.
 
 	PROCEDURE DIVISION.
-	DISPLAY "Please enter your name in upper-case: ".
+	MAIN-LOGIC.
+	PERFORM 1200-SELECT-LANGUAGE
+	PERFORM 1300-CAPTURE-OPERATOR
+	IF WS-LANG-FRENCH
+		DISPLAY LP-PROMPT-FR
+	ELSE
+		DISPLAY LP-PROMPT-EN
+	END-IF
 	ACCEPT UserInput.
-	IF UserInput IS ALPHABETIC-LOWER
+	PERFORM 1500-VALIDATE-INPUT
+	IF WS-INPUT-VALID
+	AND UserInput IS ALPHABETIC-LOWER
 		MOVE FUNCTION UPPER-CASE (UserInput) TO UserInput
-		DISPLAY "Plz uppercase. Fixed it, ", UserInput
-		ELSE DISPLAY "Salut, ", UserInput
-
+		MOVE 'Y' TO WS-CORRECTED-FLAG
+		IF WS-LANG-FRENCH
+			DISPLAY LP-CORRECTED-FR, UserInput
+		ELSE
+			DISPLAY LP-CORRECTED-EN, UserInput
+		END-IF
+		MOVE 1 TO WS-GREETINGS-ISSUED
+		PERFORM 1000-LOG-VISITOR
+	ELSE IF WS-INPUT-VALID
+		IF WS-LANG-FRENCH
+			DISPLAY LP-GREETING-FR, UserInput
+		ELSE
+			DISPLAY LP-GREETING-EN, UserInput
+		END-IF
+		MOVE 1 TO WS-GREETINGS-ISSUED
+		PERFORM 1000-LOG-VISITOR
+	ELSE
+		DISPLAY "Rejected: ", WS-REJECT-REASON-TEXT
+		PERFORM 1600-LOG-REJECT
+	END-IF
 	END-IF
+	PERFORM 9000-WRITE-CONTROL-RECORD
 	STOP RUN.
+
+	1200-SELECT-LANGUAGE.
+	ACCEPT WS-LANGUAGE-CODE FROM ENVIRONMENT "APPLANG"
+	IF NOT WS-LANG-ENGLISH AND NOT WS-LANG-FRENCH
+		DISPLAY "Select language - EN or FR: "
+		ACCEPT WS-LANGUAGE-CODE
+	END-IF
+	IF NOT WS-LANG-ENGLISH AND NOT WS-LANG-FRENCH
+		MOVE 'EN' TO WS-LANGUAGE-CODE
+	END-IF.
+
+	1300-CAPTURE-OPERATOR.
+	ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "OPERATOR_ID"
+	IF WS-OPERATOR-ID = SPACES
+		ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+	END-IF
+	IF WS-OPERATOR-ID = SPACES
+		MOVE "UNKNOWN" TO WS-OPERATOR-ID
+	END-IF
+	ACCEPT WS-TERMINAL-ID FROM ENVIRONMENT "TERMINAL_ID"
+	IF WS-TERMINAL-ID = SPACES
+		ACCEPT WS-TERMINAL-ID FROM ENVIRONMENT "HOSTNAME"
+	END-IF
+	IF WS-TERMINAL-ID = SPACES
+		MOVE "TERM0001" TO WS-TERMINAL-ID
+	END-IF.
+
+	1500-VALIDATE-INPUT.
+	MOVE 'Y' TO WS-VALID-FLAG
+	IF UserInput = SPACES
+		MOVE 'N' TO WS-VALID-FLAG
+		MOVE 'BL' TO WS-REJECT-REASON-CODE
+		MOVE 'Blank input' TO WS-REJECT-REASON-TEXT
+	ELSE IF UserInput IS NOT ALPHABETIC
+		MOVE 'N' TO WS-VALID-FLAG
+		MOVE 'NA' TO WS-REJECT-REASON-CODE
+		MOVE 'Non-alphabetic input' TO WS-REJECT-REASON-TEXT
+	END-IF.
+
+	1000-LOG-VISITOR.
+	ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+	ACCEPT WS-FULL-TIME FROM TIME.
+	MOVE WS-FULL-TIME(1:6) TO WS-NOW-TIME.
+	OPEN EXTEND VISITOR-LOG-FILE
+	IF WS-VISLOG-OPEN-OK
+		MOVE UserInput TO VL-NAME
+		MOVE WS-TODAY-DATE TO VL-DATE
+		MOVE WS-NOW-TIME TO VL-TIME
+		MOVE WS-CORRECTED-FLAG TO VL-CORRECTED-FLAG
+		MOVE WS-OPERATOR-ID TO VL-OPERATOR-ID
+		MOVE WS-TERMINAL-ID TO VL-TERMINAL-ID
+		WRITE VISITOR-LOG-RECORD
+	ELSE
+		DISPLAY "VISITOR-LOG-FILE open failed, status "
+			WS-VISLOG-STATUS ", visitor not logged"
+	END-IF
+	CLOSE VISITOR-LOG-FILE.
+
+	1600-LOG-REJECT.
+	ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+	ACCEPT WS-FULL-TIME FROM TIME.
+	MOVE WS-FULL-TIME(1:6) TO WS-NOW-TIME.
+	OPEN EXTEND EXCEPTION-REPORT-FILE
+	IF WS-REJLOG-OPEN-OK
+		MOVE UserInput TO RJ-INPUT
+		MOVE WS-TODAY-DATE TO RJ-DATE
+		MOVE WS-NOW-TIME TO RJ-TIME
+		MOVE WS-REJECT-REASON-CODE TO RJ-REASON-CODE
+		MOVE WS-REJECT-REASON-TEXT TO RJ-REASON-TEXT
+		MOVE WS-OPERATOR-ID TO RJ-OPERATOR-ID
+		MOVE WS-TERMINAL-ID TO RJ-TERMINAL-ID
+		WRITE REJECT-RECORD
+	ELSE
+		DISPLAY "EXCEPTION-REPORT-FILE open failed, status "
+			WS-REJLOG-STATUS ", rejection not logged"
+	END-IF
+	CLOSE EXCEPTION-REPORT-FILE.
+
+	9000-WRITE-CONTROL-RECORD.
+	ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+	ACCEPT WS-FULL-TIME FROM TIME.
+	MOVE WS-FULL-TIME(1:6) TO WS-NOW-TIME.
+	OPEN EXTEND CONTROL-FILE
+	IF WS-CTLFILE-OPEN-OK
+		MOVE 'IFEXAMPL' TO CT-PROGRAM-ID
+		MOVE WS-TODAY-DATE TO CT-RUN-DATE
+		MOVE WS-NOW-TIME TO CT-RUN-TIME
+		MOVE 1 TO CT-RUN-COUNT
+		MOVE WS-GREETINGS-ISSUED TO CT-RECORDS-PROCESSED
+		WRITE CONTROL-RECORD
+	ELSE
+		DISPLAY "CONTROL-FILE open failed, status "
+			WS-CTLFILE-STATUS ", control record not written"
+	END-IF
+	CLOSE CONTROL-FILE.
