@@ -0,0 +1,6 @@
+      *****************************************************************
+      * Operator/terminal identification, captured from the shell
+      * environment for the front-desk audit trail.
+      *****************************************************************
+       01 WS-OPERATOR-ID             PIC X(8).
+       01 WS-TERMINAL-ID             PIC X(8).
