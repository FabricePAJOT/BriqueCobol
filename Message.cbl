@@ -1,18 +1,182 @@
-      * Prints predefined message	
+      * Prints predefined message
+      * One-time setup: run MsgMaint to add MSG001/MSG002/MSG003 for
+      * both EN and FR before first use. Until MSGMAST.DAT exists and
+      * is loaded, this program falls back to the built-in defaults
+      * below.
 	IDENTIFICATION DIVISION.
 	PROGRAM-ID. PreDefMsg.
 	AUTHOR. F.PAJOT.
 
-	DATA DIVISION.	
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	SELECT MESSAGE-MASTER-FILE ASSIGN TO "MSGMAST.DAT"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS MM-MSG-KEY
+		FILE STATUS IS WS-MSGMAST-STATUS.
+	SELECT OPTIONAL BADGE-PRINT-FILE ASSIGN TO "BADGE.PRT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-BADGEPRT-STATUS.
+	SELECT OPTIONAL CONTROL-FILE ASSIGN TO "CONTROL.DAT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-CTLFILE-STATUS.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD MESSAGE-MASTER-FILE.
+	COPY MSGMAST.
+	FD BADGE-PRINT-FILE.
+	COPY BADGEPRT.
+	FD CONTROL-FILE.
+	COPY CTLFILE.
+
 	WORKING-STORAGE SECTION.
+	01 WS-MSGMAST-STATUS PIC X(2).
+		88 WS-MSGMAST-OPEN-OK VALUE '00'.
+	01 WS-LOOKUP-TEXT PIC X(18).
+	01 WS-FORM-FEED PIC X(1) VALUE X'0C'.
+	01 WS-TODAY-DATE PIC 9(8).
+	01 WS-FULL-TIME PIC 9(8).
+	01 WS-NOW-TIME PIC 9(6).
+	01 WS-BADGEPRT-STATUS PIC X(2).
+		88 WS-BADGEPRT-OPEN-OK VALUE '00' '05'.
+	01 WS-CTLFILE-STATUS PIC X(2).
+		88 WS-CTLFILE-OPEN-OK VALUE '00' '05'.
 	01 PreDefMsg1	PIC X(18) VALUE 'Hello again World!'.
 	01 PreDefMsg2	PIC X(18) VALUE ' '.
-	01 PreDefMsg3	PIC X(18) VALUE 'Thanks to read me'.	
+	01 PreDefMsg3	PIC X(18) VALUE 'Thanks to read me'.
+	01 WS-DEFAULT-MSG-TABLE.
+		05 WD-MSG1-EN PIC X(18) VALUE 'Hello again World!'.
+		05 WD-MSG2-EN PIC X(18) VALUE ' '.
+		05 WD-MSG3-EN PIC X(18) VALUE 'Thanks to read me'.
+		05 WD-MSG1-FR PIC X(18) VALUE 'Bonjour a nouveau'.
+		05 WD-MSG2-FR PIC X(18) VALUE ' '.
+		05 WD-MSG3-FR PIC X(18) VALUE 'Merci de me lire'.
+	COPY LANGSEL.
+	COPY OPTERM.
 
 	PROCEDURE DIVISION.
+	MAIN-LOGIC.
+	PERFORM 1200-SELECT-LANGUAGE
+	PERFORM 1300-CAPTURE-OPERATOR
+	PERFORM 1100-SET-DEFAULT-MESSAGES
+	OPEN INPUT MESSAGE-MASTER-FILE
+	IF WS-MSGMAST-OPEN-OK
+		MOVE 'MSG001' TO MM-MSG-CODE
+		MOVE WS-LANGUAGE-CODE TO MM-LANGUAGE
+		PERFORM 1000-FETCH-MESSAGE
+		IF WS-LOOKUP-TEXT NOT = SPACES
+			MOVE WS-LOOKUP-TEXT TO PreDefMsg1
+		END-IF
+		MOVE 'MSG002' TO MM-MSG-CODE
+		MOVE WS-LANGUAGE-CODE TO MM-LANGUAGE
+		PERFORM 1000-FETCH-MESSAGE
+		IF WS-LOOKUP-TEXT NOT = SPACES
+			MOVE WS-LOOKUP-TEXT TO PreDefMsg2
+		END-IF
+		MOVE 'MSG003' TO MM-MSG-CODE
+		MOVE WS-LANGUAGE-CODE TO MM-LANGUAGE
+		PERFORM 1000-FETCH-MESSAGE
+		IF WS-LOOKUP-TEXT NOT = SPACES
+			MOVE WS-LOOKUP-TEXT TO PreDefMsg3
+		END-IF
+		CLOSE MESSAGE-MASTER-FILE
+	ELSE
+		DISPLAY "Message master unavailable - using defaults"
+	END-IF
 		DISPLAY PreDefMsg1.
 		DISPLAY PreDefMsg2.
 		DISPLAY PreDefMsg3.
 		DISPLAY ' '
 		DISPLAY PreDefMsg1 PreDefMsg2 PreDefMsg3
+	PERFORM 2000-PRINT-BADGE-BANNER
+	PERFORM 9000-WRITE-CONTROL-RECORD
 	STOP RUN.
+
+	2000-PRINT-BADGE-BANNER.
+	OPEN EXTEND BADGE-PRINT-FILE
+	IF WS-BADGEPRT-OPEN-OK
+		MOVE SPACES TO BP-LINE
+		MOVE SPACES TO BP-STAMP-LINE
+		STRING PreDefMsg1 PreDefMsg2 PreDefMsg3
+			DELIMITED BY SIZE INTO BP-LINE
+		STRING "OP:" WS-OPERATOR-ID " TERM:" WS-TERMINAL-ID
+			DELIMITED BY SIZE INTO BP-STAMP-LINE
+		WRITE BADGE-PRINT-RECORD
+		MOVE SPACES TO BP-LINE
+		MOVE SPACES TO BP-STAMP-LINE
+		MOVE WS-FORM-FEED TO BP-LINE(1:1)
+		WRITE BADGE-PRINT-RECORD
+	ELSE
+		DISPLAY "BADGE-PRINT-FILE open failed, status "
+			WS-BADGEPRT-STATUS ", badge not printed"
+	END-IF
+	CLOSE BADGE-PRINT-FILE.
+
+	1100-SET-DEFAULT-MESSAGES.
+	IF WS-LANG-FRENCH
+		MOVE WD-MSG1-FR TO PreDefMsg1
+		MOVE WD-MSG2-FR TO PreDefMsg2
+		MOVE WD-MSG3-FR TO PreDefMsg3
+	ELSE
+		MOVE WD-MSG1-EN TO PreDefMsg1
+		MOVE WD-MSG2-EN TO PreDefMsg2
+		MOVE WD-MSG3-EN TO PreDefMsg3
+	END-IF.
+
+	1200-SELECT-LANGUAGE.
+	ACCEPT WS-LANGUAGE-CODE FROM ENVIRONMENT "APPLANG"
+	IF NOT WS-LANG-ENGLISH AND NOT WS-LANG-FRENCH
+		DISPLAY "Select language - EN or FR: "
+		ACCEPT WS-LANGUAGE-CODE
+	END-IF
+	IF NOT WS-LANG-ENGLISH AND NOT WS-LANG-FRENCH
+		MOVE 'EN' TO WS-LANGUAGE-CODE
+	END-IF.
+
+	1300-CAPTURE-OPERATOR.
+	ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "OPERATOR_ID"
+	IF WS-OPERATOR-ID = SPACES
+		ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+	END-IF
+	IF WS-OPERATOR-ID = SPACES
+		MOVE "UNKNOWN" TO WS-OPERATOR-ID
+	END-IF
+	ACCEPT WS-TERMINAL-ID FROM ENVIRONMENT "TERMINAL_ID"
+	IF WS-TERMINAL-ID = SPACES
+		ACCEPT WS-TERMINAL-ID FROM ENVIRONMENT "HOSTNAME"
+	END-IF
+	IF WS-TERMINAL-ID = SPACES
+		MOVE "TERM0001" TO WS-TERMINAL-ID
+	END-IF.
+
+	1000-FETCH-MESSAGE.
+	READ MESSAGE-MASTER-FILE
+		KEY IS MM-MSG-KEY
+		INVALID KEY MOVE SPACES TO WS-LOOKUP-TEXT
+	NOT INVALID KEY
+		IF MM-ACTIVE
+			MOVE MM-MSG-TEXT TO WS-LOOKUP-TEXT
+		ELSE
+			MOVE SPACES TO WS-LOOKUP-TEXT
+		END-IF
+	END-READ.
+
+	9000-WRITE-CONTROL-RECORD.
+	ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+	ACCEPT WS-FULL-TIME FROM TIME.
+	MOVE WS-FULL-TIME(1:6) TO WS-NOW-TIME.
+	OPEN EXTEND CONTROL-FILE
+	IF WS-CTLFILE-OPEN-OK
+		MOVE 'PREDEFMS' TO CT-PROGRAM-ID
+		MOVE WS-TODAY-DATE TO CT-RUN-DATE
+		MOVE WS-NOW-TIME TO CT-RUN-TIME
+		MOVE 1 TO CT-RUN-COUNT
+		MOVE 3 TO CT-RECORDS-PROCESSED
+		WRITE CONTROL-RECORD
+	ELSE
+		DISPLAY "CONTROL-FILE open failed, status "
+			WS-CTLFILE-STATUS ", control record not written"
+	END-IF
+	CLOSE CONTROL-FILE.
