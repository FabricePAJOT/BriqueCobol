@@ -0,0 +1,6 @@
+      *****************************************************************
+      * NAME-EXTRACT-RECORD layout - one name per record, produced by
+      * the registration system's nightly extract and read by IF-Batch.
+      *****************************************************************
+       01 NAME-EXTRACT-RECORD.
+          05 NX-NAME                PIC X(20).
